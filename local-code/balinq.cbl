@@ -0,0 +1,103 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    BALINQ.
+       AUTHOR.        STUDENT.
+      *
+      * MODIFICATION HISTORY:
+      *   2026.08.08  SEC  NEW PROGRAM.  ONLINE BALANCE-INQUIRY LOOKUP
+      *                    AGAINST THE CUSTRECS INDEXED CUSTOMER
+      *                    MASTER, BUILT ON THE SAME KEYED FILE AND
+      *                    RECORD LAYOUT AS TOPACCTS SO A SINGLE
+      *                    ACCOUNT CAN BE CHECKED WITHOUT RUNNING THE
+      *                    WHOLE BATCH REPORT.
+      *   2026.08.08  SEC  CHECK THE FILE STATUS AFTER OPENING
+      *                    CUSTRECS SO A MISSING OR UNOPENABLE FILE
+      *                    STOPS THE PROGRAM INSTEAD OF REPORTING
+      *                    "NO CUSTOMER ON FILE" FOR EVERY LOOKUP.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUS-RECS ASSIGN TO CUSTRECS
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS ACCT-NO-IN
+               FILE STATUS IS WS-CUS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUS-RECS RECORD CONTAINS 80 CHARACTERS RECORDING MODE F.
+           COPY CUSTREC.
+      *
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-CUS-STATUS       PIC X(02)        VALUE "00".
+
+       01  WS-ACC-BAL          PIC 9(09)V99     VALUE ZERO.
+
+       01  WS-SENTINEL         PIC 9(09)        VALUE ZERO.
+
+       01  FLAGS.
+           05 DONE-FLAG     PIC X VALUE SPACE.
+
+      ****************************************************************
+      *                  PROCEDURE DIVISION                          *
+      ****************************************************************
+       PROCEDURE DIVISION.
+      *
+       A000-START.
+           OPEN INPUT CUS-RECS.
+           IF WS-CUS-STATUS NOT = "00"
+               DISPLAY "BALINQ: CANNOT OPEN CUSTRECS, STATUS="
+                   WS-CUS-STATUS
+               GO TO FATAL-STOP
+           END-IF.
+           DISPLAY "BALANCE INQUIRY - ENTER ACCOUNT NUMBER, OR "
+               "000000000 TO QUIT".
+           PERFORM B010-PROMPT-AND-LOOKUP
+               UNTIL DONE-FLAG = 'Y'.
+
+       CLOSE-STOP.
+           CLOSE CUS-RECS.
+           STOP RUN.
+
+      ****************************************************************
+      *  B010-PROMPT-AND-LOOKUP ACCEPTS ONE ACCOUNT NUMBER AND SHOWS  *
+      *  THE ACCOUNT HOLDER'S NAME AND CURRENT BALANCE, OR A NOT-     *
+      *  FOUND MESSAGE, THEN LOOPS FOR THE NEXT ACCOUNT NUMBER        *
+      ****************************************************************
+       B010-PROMPT-AND-LOOKUP.
+           DISPLAY "ACCOUNT NUMBER: " WITH NO ADVANCING.
+           ACCEPT ACCT-NO-IN.
+           IF ACCT-NO-IN = WS-SENTINEL
+               MOVE 'Y' TO DONE-FLAG
+           ELSE
+               READ CUS-RECS
+                   INVALID KEY
+                       DISPLAY "NO CUSTOMER ON FILE FOR ACCOUNT "
+                           ACCT-NO-IN
+                   NOT INVALID KEY
+                       PERFORM B020-SHOW-BALANCE
+               END-READ
+           END-IF.
+
+      ****************************************************************
+      *  B020-SHOW-BALANCE CONVERTS THE EDITED BAL-IN AND DISPLAYS    *
+      *  THE ACCOUNT HOLDER'S NAME ALONGSIDE THE CURRENT BALANCE      *
+      ****************************************************************
+       B020-SHOW-BALANCE.
+           IF FUNCTION TEST-NUMVAL-C(BAL-IN) NOT = ZERO
+               DISPLAY "ACCOUNT " ACCT-NO-IN
+                   " HAS AN UNREADABLE BALANCE ON FILE"
+           ELSE
+               COMPUTE WS-ACC-BAL = FUNCTION NUMVAL-C(BAL-IN)
+               DISPLAY FIRST-NAME-IN " " LAST-NAME-IN
+                   "  BALANCE: " WS-ACC-BAL
+           END-IF.
+
+      ****************************************************************
+      *  FATAL-STOP ABANDONS THE RUN WHEN CUSTRECS CANNOT BE OPENED   *
+      ****************************************************************
+       FATAL-STOP.
+           STOP RUN.
