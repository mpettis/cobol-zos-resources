@@ -0,0 +1,15 @@
+      ****************************************************************
+      *  CUSTREC.CPY                                                 *
+      *  CUSTOMER MASTER RECORD LAYOUT, SHARED BY TOPACCTS AND ANY   *
+      *  OTHER PROGRAM THAT READS THE CUSTRECS INDEXED FILE KEYED BY *
+      *  ACCT-NO-IN.                                                 *
+      ****************************************************************
+       01  IN-REC.
+           05  FIRST-NAME-IN  PIC X(11).
+           05  LAST-NAME-IN   PIC X(22).
+           05  START-DATE-IN  PIC X(8).
+           05                 PIC X(3).
+           05  END-DATE-IN    PIC X(8).
+           05  ACCT-NO-IN     PIC 9(09).
+           05  BAL-IN         PIC X(12).
+           05                 PIC X(7).
