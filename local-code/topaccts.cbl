@@ -1,41 +1,135 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID.    TOPACCTS.
        AUTHOR.        STUDENT.
+      *
+      * MODIFICATION HISTORY:
+      *   2026.08.08  SEC  MADE BALANCE CUTOFF A RUN-TIME PARAMETER
+      *                    READ FROM PARM-IN RATHER THAN A LITERAL.
+      *   2026.08.08  SEC  CHANGED FROM AN UNRANKED CUTOFF LISTING TO
+      *                    A RANKED TOP-N REPORT, SORTED DESCENDING
+      *                    BY CONVERTED BALANCE.
+      *   2026.08.08  SEC  EXCLUDE ACCOUNTS CLOSED BEFORE THE RUN DATE
+      *                    FROM THE RANKING.
+      *   2026.08.08  SEC  CONVERTED CUS-RECS TO AN INDEXED CUSTOMER
+      *                    MASTER KEYED BY ACCT-NO-IN; READ-RECORD NOW
+      *                    USES START/READ NEXT.
+      *   2026.08.08  SEC  ADDED CHECKPOINT/RESTART AGAINST CUSTRECS SO
+      *                    A LONG RUN CAN RESUME PAST THE LAST
+      *                    CHECKPOINTED ACCOUNT INSTEAD OF REPROCESSING
+      *                    FROM RECORD ONE AFTER AN ABEND.  ACCOUNTS
+      *                    THAT CLEAR THE CUTOFF ARE STAGED TO A
+      *                    DURABLE CANDIDATE FILE (CANDWK), KEYED BY
+      *                    ACCOUNT NUMBER, AS THEY ARE FOUND, AND ARE
+      *                    RANKED FROM THAT FILE RATHER THAN RELEASED
+      *                    DIRECTLY INTO THE SORT; THE ACCOUNT-NUMBER
+      *                    KEY KEEPS A RESTART FROM DOUBLE-RANKING OR
+      *                    DOUBLE-EXTRACTING AN ACCOUNT THAT WAS
+      *                    ALREADY CAPTURED BEFORE THE ABEND.  ALSO
+      *                    ADDED A FILE STATUS CHECK ON CUSTRECS SO A
+      *                    MISSING OR UNOPENABLE MASTER STOPS THE RUN
+      *                    INSTEAD OF PRODUCING A SILENT EMPTY REPORT.
+      *   2026.08.08  SEC  SPLIT RECORDS EXCLUDED FOR BEING CLOSED OUT
+      *                    OF RECORDS PASSING CUTOFF ON THE CONTROL-
+      *                    TOTAL TRAILER, AND RELABELED THE BALANCE
+      *                    TOTAL SINCE IT NEVER INCLUDED UNREADABLE
+      *                    BAL-IN AMOUNTS.
       *
        ENVIRONMENT DIVISION.
       *
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT CUS-RECS ASSIGN TO CUSTRECS.
+           SELECT CUS-RECS ASSIGN TO CUSTRECS
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-NO-IN
+               FILE STATUS IS WS-CUS-STATUS.
            SELECT PRT-OUT ASSIGN TO PRTDONE.
+           SELECT PARM-IN ASSIGN TO PARMIN.
+           SELECT REJECT-OUT ASSIGN TO REJECTS.
+           SELECT XTR-OUT ASSIGN TO XTRACT.
+           SELECT CKPT-FILE ASSIGN TO CKPTFILE
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT CAND-FILE ASSIGN TO CANDWK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CAND-ACCT-NO.
+           SELECT SORT-WORK ASSIGN TO SORTWK01.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  PARM-IN RECORD CONTAINS 80 CHARACTERS RECORDING MODE F.
+       01  PARM-REC.
+           05  CUTOFF-AMT-IN     PIC 9(09)V99.
+           05  TOP-N-COUNT-IN    PIC 9(05).
+           05  RECIPIENT-NAME-IN PIC X(20).
+           05                    PIC X(44)     VALUE SPACES.
+      *
        FD  PRT-OUT RECORD CONTAINS 80 CHARACTERS RECORDING MODE F.
        01  PRT-REC-OUT.
+           05  RANK-OUT       PIC ZZ9          VALUE SPACES.
+           05                 PIC X(1)         VALUE SPACES.
            05  FIRST-NAME-OUT PIC X(11)        VALUE SPACES.
            05                 PIC X(1)         VALUE SPACES.
            05  LAST-NAME-OUT  PIC X(22)        VALUE SPACES.
            05                 PIC X(1)         VALUE SPACES.
            05  BAL-OUT        PIC Z,ZZZ,ZZZ    VALUE SPACES.
-           05                 PIC X(36)        VALUE SPACES.
+           05                 PIC X(32)        VALUE SPACES.
+      *
+       FD  REJECT-OUT RECORD CONTAINS 80 CHARACTERS RECORDING MODE F.
+       01  REJ-REC.
+           05  REJ-FIRST-NAME PIC X(11)        VALUE SPACES.
+           05                 PIC X(1)         VALUE SPACES.
+           05  REJ-LAST-NAME  PIC X(22)        VALUE SPACES.
+           05                 PIC X(1)         VALUE SPACES.
+           05  REJ-RAW-BAL    PIC X(12)        VALUE SPACES.
+           05                 PIC X(1)         VALUE SPACES.
+           05  REJ-REASON     PIC X(27)        VALUE SPACES.
+           05                 PIC X(5)         VALUE SPACES.
+      *
+       FD  XTR-OUT RECORD CONTAINS 80 CHARACTERS RECORDING MODE F.
+       01  XTR-REC.
+           05  XTR-RANK       PIC 9(05)        VALUE ZERO.
+           05  XTR-FIRST-NAME PIC X(11)        VALUE SPACES.
+           05  XTR-LAST-NAME  PIC X(22)        VALUE SPACES.
+           05  XTR-BAL        PIC 9(09)V99     VALUE ZERO.
+           05                 PIC X(31)        VALUE SPACES.
+      *
+       FD  CKPT-FILE RECORD CONTAINS 80 CHARACTERS RECORDING MODE F.
+       01  CKPT-REC.
+           05  CKPT-READ-COUNT   PIC 9(07)      VALUE ZERO.
+           05  CKPT-LAST-KEY     PIC 9(09)      VALUE ZERO.
+           05  CKPT-SUM-BAL      PIC 9(11)V99   VALUE ZERO.
+           05  CKPT-PASS-COUNT   PIC 9(05)      VALUE ZERO.
+           05  CKPT-REJECT-COUNT PIC 9(05)      VALUE ZERO.
+           05  CKPT-CLOSED-COUNT PIC 9(05)      VALUE ZERO.
+           05                    PIC X(36)      VALUE SPACES.
       *
        FD  CUS-RECS RECORD CONTAINS 80 CHARACTERS RECORDING MODE F.
-       01  IN-REC.
-           05  FIRST-NAME-IN  PIC X(11).
-           05  LAST-NAME-IN   PIC X(22).
-           05  START-DATE-IN  PIC X(8).
-           05                 PIC X(3).
-           05  END-DATE-IN    PIC X(8).
-           05                 PIC X(9).
-           05  BAL-IN         PIC X(12).
-           05                 PIC X(7).
+           COPY CUSTREC.
+      *
+       FD  CAND-FILE RECORD CONTAINS 53 CHARACTERS RECORDING MODE F.
+       01  CAND-REC.
+           05  CAND-ACCT-NO    PIC 9(09).
+           05  CAND-BAL        PIC 9(09)V99.
+           05  CAND-FIRST-NAME PIC X(11).
+           05  CAND-LAST-NAME  PIC X(22).
       *
-       
+       SD  SORT-WORK.
+       01  SW-RECORD.
+           05  SW-ACCT-NO     PIC 9(09).
+           05  SW-BAL         PIC 9(09)V99.
+           05  SW-FIRST-NAME  PIC X(11).
+           05  SW-LAST-NAME   PIC X(22).
+      *
+
        WORKING-STORAGE SECTION.
 
        01  PGM-VARIABLES.
-           05  PGM-COUNT    PIC 9(05).
+           05  PGM-COUNT    PIC 9(05)      VALUE ZERO.
+           05  WS-PASS-COUNT PIC 9(05)      VALUE ZERO.
+           05  WS-REJECT-COUNT PIC 9(05)    VALUE ZERO.
+           05  WS-CLOSED-COUNT PIC 9(05)    VALUE ZERO.
+           05  WS-SUM-BAL    PIC 9(11)V99   VALUE ZERO.
 
        01  YYYYMMDD         PIC 9(8).
 
@@ -45,8 +139,36 @@
 
        01  WS-ACC-BAL          PIC 9(09)V99.
 
+       01  WS-CUTOFF-AMT       PIC 9(09)V99     VALUE 8000000.00.
+
+       01  WS-TOP-N-COUNT      PIC 9(05)        VALUE 25.
+
+       01  WS-RECIPIENT-NAME   PIC X(20)        VALUE "PAT STANARD".
+
+       01  WS-RANK             PIC 9(05)        VALUE ZERO.
+
+       01  WS-LINE-COUNT       PIC 9(03)        VALUE ZERO.
+
+       01  WS-LINES-PER-PAGE   PIC 9(03)        VALUE 55.
+
+       01  WS-PAGE-COUNT       PIC 9(03)        VALUE ZERO.
+
+       01  WS-RESTART-COUNT    PIC 9(07)        VALUE ZERO.
+
+       01  WS-RESTART-KEY      PIC 9(09)        VALUE ZERO.
+
+       01  WS-LAST-KEY-READ    PIC 9(09)        VALUE ZERO.
+
+       01  WS-CKPT-INTERVAL    PIC 9(07)        VALUE 10000.
+
+       01  WS-CKPT-STATUS      PIC X(02)        VALUE "00".
+
+       01  WS-CUS-STATUS       PIC X(02)        VALUE "00".
+
        01  FLAGS.
            05 LASTREC       PIC X VALUE SPACE.
+           05 LASTSORT      PIC X VALUE SPACE.
+           05 CKPT-EOF      PIC X VALUE SPACE.
 
        01 WS-CURRENT-DATE.
           05  WS-CURRENT-YEAR         PIC X(04).
@@ -54,21 +176,51 @@
           05  WS-CURRENT-DAY          PIC X(02).
 
        01  HEADER-1.
-           05 TITLE-1       PIC X(80) VALUE SPACE.
+           05 TITLE-1       PIC X(60) VALUE SPACE.
+           05               PIC X(1)  VALUE SPACES.
+           05               PIC X(5)  VALUE "PAGE ".
+           05 PAGE-NO-1     PIC ZZZ9.
+           05               PIC X(10) VALUE SPACES.
 
        01  HEADER-2.
-           05 PREAMBLE-2  PIC X(27) VALUE "PREPARED FOR PAT STANARD ON".
-           05             PIC X(1)  VALUE SPACES.
+           05             PIC X(13) VALUE "PREPARED FOR ".
+           05 RECIPIENT-2 PIC X(20) VALUE SPACES.
+           05             PIC X(4)  VALUE " ON ".
            05 MONTH-2     PIC Z9.
            05             PIC X(1) VALUE ".".
            05 DAY-2       PIC Z9.
            05             PIC X(1) VALUE ".".
            05 YEAR-2      PIC 9999.
-           05             PIC X(40) VALUE SPACES.
+           05             PIC X(33) VALUE SPACES.
 
        01  HEADER-3.
            05             PIC X(80) VALUE ALL "=".
 
+       01  TRAILER-1.
+           05             PIC X(24) VALUE "RECORDS READ...........".
+           05 TRL-READ-COUNT    PIC ZZ,ZZ9.
+           05             PIC X(51) VALUE SPACES.
+
+       01  TRAILER-2.
+           05             PIC X(24) VALUE "RECORDS PASSING CUTOFF.".
+           05 TRL-PASS-COUNT    PIC ZZ,ZZ9.
+           05             PIC X(51) VALUE SPACES.
+
+       01  TRAILER-3.
+           05             PIC X(26) VALUE "TOTAL BALANCE (VALID RECS)".
+           05 TRL-SUM-BAL       PIC ZZ,ZZZ,ZZZ,ZZ9.99.
+           05             PIC X(38) VALUE SPACES.
+
+       01  TRAILER-4.
+           05             PIC X(24) VALUE "RECORDS REJECTED.......".
+           05 TRL-REJECT-COUNT  PIC ZZ,ZZ9.
+           05             PIC X(51) VALUE SPACES.
+
+       01  TRAILER-5.
+           05             PIC X(24) VALUE "RECORDS EXCL-CLOSED ACCT".
+           05 TRL-CLOSED-COUNT  PIC ZZ,ZZ9.
+           05             PIC X(51) VALUE SPACES.
+
       ****************************************************************
       *                  PROCEDURE DIVISION                          *
       ****************************************************************
@@ -76,41 +228,268 @@
       *
        A000-START.
            OPEN OUTPUT PRT-OUT.
+           OPEN OUTPUT REJECT-OUT.
+           OPEN OUTPUT XTR-OUT.
            OPEN INPUT CUS-RECS.
+           IF WS-CUS-STATUS NOT = "00"
+               DISPLAY "TOPACCTS: CANNOT OPEN CUSTRECS, STATUS="
+                   WS-CUS-STATUS
+               GO TO FATAL-STOP
+           END-IF.
+           OPEN INPUT PARM-IN.
+           PERFORM A005-READ-PARMS.
+           CLOSE PARM-IN.
+           OPEN INPUT CKPT-FILE.
+           PERFORM A006-READ-CHECKPOINT.
+           CLOSE CKPT-FILE.
+           OPEN OUTPUT CKPT-FILE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE.
+           IF WS-RESTART-COUNT > ZERO
+               MOVE WS-RESTART-COUNT TO PGM-COUNT
+               OPEN I-O CAND-FILE
+               DISPLAY "TOPACCTS: RESUMING AFTER " WS-RESTART-COUNT
+                   " RECORDS READ - CONTINUING CUSTRECS PAST ACCOUNT "
+                   WS-RESTART-KEY
+           ELSE
+               OPEN OUTPUT CAND-FILE
+           END-IF.
 
        A010-WRITE-HEADERS.
+           ADD 1 TO WS-PAGE-COUNT.
            MOVE SPACES TO PRT-REC-OUT.
            MOVE "REPORT OF TOP ACCOUNT BALANCE HOLDERS" TO TITLE-1.
-           WRITE PRT-REC-OUT FROM HEADER-1.
+           MOVE WS-PAGE-COUNT TO PAGE-NO-1.
+           WRITE PRT-REC-OUT FROM HEADER-1 AFTER ADVANCING PAGE.
            MOVE SPACES TO PRT-REC-OUT.
-           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE.
+           MOVE WS-RECIPIENT-NAME TO RECIPIENT-2.
            MOVE WS-CURRENT-YEAR  TO YEAR-2.
            MOVE WS-CURRENT-MONTH TO MONTH-2.
            MOVE WS-CURRENT-DAY   TO DAY-2.
            WRITE PRT-REC-OUT FROM HEADER-2.
            WRITE PRT-REC-OUT FROM HEADER-3.
+           MOVE ZERO TO WS-LINE-COUNT.
 
-       A020-WRITE-ROWS.
-           PERFORM READ-RECORD.
-           PERFORM UNTIL LASTREC = 'Y'
-               MOVE SPACES TO PRT-REC-OUT
-               MOVE FIRST-NAME-IN TO FIRST-NAME-OUT
-               MOVE LAST-NAME-IN TO LAST-NAME-OUT
-               COMPUTE WS-ACC-BAL = FUNCTION NUMVAL-C(BAL-IN)
-               MOVE WS-ACC-BAL TO BAL-OUT
-               IF WS-ACC-BAL > 8000000
-                   WRITE PRT-REC-OUT
-               END-IF
-               PERFORM READ-RECORD
-               END-PERFORM.
+       A020-SORT-ACCOUNTS.
+           PERFORM A025-SELECT-RECORDS THRU A025-SELECT-RECORDS-EXIT.
+           CLOSE CAND-FILE.
+           SORT SORT-WORK
+               ON DESCENDING KEY SW-BAL
+               USING CAND-FILE
+               OUTPUT PROCEDURE A030-PRINT-RANKED-ROWS
+                   THRU A030-PRINT-RANKED-ROWS-EXIT.
 
        CLOSE-STOP.
+           PERFORM A040-WRITE-TRAILER.
+           MOVE ZERO TO CKPT-REC.
+           WRITE CKPT-REC.
            CLOSE PRT-OUT.
            CLOSE CUS-RECS.
+           CLOSE REJECT-OUT.
+           CLOSE XTR-OUT.
+           CLOSE CKPT-FILE.
            STOP RUN.
 
+       A005-READ-PARMS.
+           READ PARM-IN
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF CUTOFF-AMT-IN > ZERO
+                       MOVE CUTOFF-AMT-IN TO WS-CUTOFF-AMT
+                   END-IF
+                   IF TOP-N-COUNT-IN > ZERO
+                       MOVE TOP-N-COUNT-IN TO WS-TOP-N-COUNT
+                   END-IF
+                   IF RECIPIENT-NAME-IN NOT = SPACES
+                       MOVE RECIPIENT-NAME-IN TO WS-RECIPIENT-NAME
+                   END-IF
+           END-READ.
+
+      ****************************************************************
+      *  A006-READ-CHECKPOINT FINDS THE MOST RECENT CHECKPOINT RECORD *
+      *  LEFT BY A PRIOR RUN, IF ANY, SO A025 KNOWS WHERE TO RESUME   *
+      ****************************************************************
+       A006-READ-CHECKPOINT.
+           MOVE SPACE TO CKPT-EOF.
+           IF WS-CKPT-STATUS = "00"
+               PERFORM READ-CKPT-RECORD
+               PERFORM UNTIL CKPT-EOF = 'Y'
+                   PERFORM READ-CKPT-RECORD
+               END-PERFORM
+           END-IF.
+
+      ****************************************************************
+      *  A025-SELECT-RECORDS READS EVERY CUSTOMER RECORD STARTING AT  *
+      *  RECORD ONE, OR JUST PAST THE LAST CHECKPOINTED ACCOUNT ON A  *
+      *  RESTART, AND WRITES THE ONES THAT CLEAR THE BALANCE CUTOFF   *
+      *  AND ARE STILL OPEN TO THE DURABLE CANDIDATE FILE SO           *
+      *  A020-SORT-ACCOUNTS CAN RANK THEM AFTERWARD                   *
+      ****************************************************************
+       A025-SELECT-RECORDS.
+           PERFORM A024-POSITION-CUSTRECS
+           IF LASTREC NOT = 'Y'
+               PERFORM READ-RECORD
+           END-IF
+           PERFORM UNTIL LASTREC = 'Y'
+               ADD 1 TO PGM-COUNT
+               MOVE ACCT-NO-IN TO WS-LAST-KEY-READ
+               IF FUNCTION TEST-NUMVAL-C(BAL-IN) NOT = ZERO
+                   PERFORM A026-REJECT-RECORD
+               ELSE
+                   COMPUTE WS-ACC-BAL = FUNCTION NUMVAL-C(BAL-IN)
+                   ADD WS-ACC-BAL TO WS-SUM-BAL
+                   IF WS-ACC-BAL > WS-CUTOFF-AMT
+                       IF END-DATE-IN = SPACES OR
+                          END-DATE-IN = ZEROS  OR
+                          END-DATE-IN > WS-CURRENT-DATE
+                           ADD 1 TO WS-PASS-COUNT
+                           MOVE ACCT-NO-IN TO CAND-ACCT-NO
+                           MOVE WS-ACC-BAL TO CAND-BAL
+                           MOVE FIRST-NAME-IN TO CAND-FIRST-NAME
+                           MOVE LAST-NAME-IN TO CAND-LAST-NAME
+                           WRITE CAND-REC
+                               INVALID KEY
+                                   CONTINUE
+                           END-WRITE
+                       ELSE
+                           ADD 1 TO WS-CLOSED-COUNT
+                       END-IF
+                   END-IF
+               END-IF
+               IF FUNCTION MOD(PGM-COUNT WS-CKPT-INTERVAL) = ZERO
+                   PERFORM A027-WRITE-CHECKPOINT
+               END-IF
+               PERFORM READ-RECORD
+           END-PERFORM.
+
+       A025-SELECT-RECORDS-EXIT.
+           EXIT.
+
+      ****************************************************************
+      *  A024-POSITION-CUSTRECS STARTS THE INDEXED CUSTOMER MASTER AT *
+      *  RECORD ONE ON A FRESH RUN, OR JUST PAST THE LAST ACCOUNT     *
+      *  NUMBER CARRIED IN THE CHECKPOINT ON A RESTART, SO A025 NEVER *
+      *  REREADS A RECORD IT ALREADY COMMITTED TO THE CANDIDATE FILE  *
+      *  OR THE RUNNING TOTALS                                        *
+      ****************************************************************
+       A024-POSITION-CUSTRECS.
+           IF WS-RESTART-COUNT > ZERO
+               MOVE WS-RESTART-KEY TO ACCT-NO-IN
+               START CUS-RECS KEY IS GREATER THAN ACCT-NO-IN
+                   INVALID KEY MOVE 'Y' TO LASTREC
+               END-START
+           ELSE
+               MOVE ZERO TO ACCT-NO-IN
+               START CUS-RECS KEY IS NOT LESS THAN ACCT-NO-IN
+                   INVALID KEY MOVE 'Y' TO LASTREC
+               END-START
+           END-IF.
+
+      ****************************************************************
+      *  A027-WRITE-CHECKPOINT SAVES THE CUSTRECS POSITION AND THE    *
+      *  RUNNING TOTALS BUILT UP SO FAR, SO A RESTART AFTER AN ABEND  *
+      *  CAN PICK UP PAST THIS POINT WITHOUT LOSING ANY OF THEM       *
+      ****************************************************************
+       A027-WRITE-CHECKPOINT.
+           MOVE PGM-COUNT       TO CKPT-READ-COUNT.
+           MOVE WS-LAST-KEY-READ TO CKPT-LAST-KEY.
+           MOVE WS-SUM-BAL      TO CKPT-SUM-BAL.
+           MOVE WS-PASS-COUNT   TO CKPT-PASS-COUNT.
+           MOVE WS-REJECT-COUNT TO CKPT-REJECT-COUNT.
+           MOVE WS-CLOSED-COUNT TO CKPT-CLOSED-COUNT.
+           WRITE CKPT-REC.
+
+      ****************************************************************
+      *  A026-REJECT-RECORD LOGS A RECORD WHOSE BAL-IN WILL NOT PARSE *
+      *  AS A NUMBER TO THE EXCEPTION REPORT INSTEAD OF ABENDING      *
+      ****************************************************************
+       A026-REJECT-RECORD.
+           ADD 1 TO WS-REJECT-COUNT.
+           MOVE SPACES TO REJ-REC.
+           MOVE FIRST-NAME-IN TO REJ-FIRST-NAME.
+           MOVE LAST-NAME-IN TO REJ-LAST-NAME.
+           MOVE BAL-IN TO REJ-RAW-BAL.
+           MOVE "INVALID BAL-IN, NOT NUMERIC" TO REJ-REASON.
+           WRITE REJ-REC.
+
+      ****************************************************************
+      *  A030-PRINT-RANKED-ROWS PRINTS THE SORTED RECORDS HIGHEST     *
+      *  BALANCE FIRST, NUMBERING EACH LINE, UP TO WS-TOP-N-COUNT     *
+      ****************************************************************
+       A030-PRINT-RANKED-ROWS.
+           MOVE ZERO TO WS-RANK.
+           PERFORM RETURN-SORT-RECORD.
+           PERFORM UNTIL LASTSORT = 'Y' OR WS-RANK >= WS-TOP-N-COUNT
+               ADD 1 TO WS-RANK
+               IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+                   PERFORM A010-WRITE-HEADERS
+               END-IF
+               MOVE SPACES TO PRT-REC-OUT
+               MOVE WS-RANK TO RANK-OUT
+               MOVE SW-FIRST-NAME TO FIRST-NAME-OUT
+               MOVE SW-LAST-NAME TO LAST-NAME-OUT
+               MOVE SW-BAL TO BAL-OUT
+               WRITE PRT-REC-OUT
+               ADD 1 TO WS-LINE-COUNT
+               MOVE SPACES TO XTR-REC
+               MOVE WS-RANK TO XTR-RANK
+               MOVE SW-FIRST-NAME TO XTR-FIRST-NAME
+               MOVE SW-LAST-NAME TO XTR-LAST-NAME
+               MOVE SW-BAL TO XTR-BAL
+               WRITE XTR-REC
+               PERFORM RETURN-SORT-RECORD
+           END-PERFORM.
+
+       A030-PRINT-RANKED-ROWS-EXIT.
+           EXIT.
+
        READ-RECORD.
-           READ CUS-RECS
+           READ CUS-RECS NEXT RECORD
                AT END MOVE 'Y' TO LASTREC
            END-READ.
 
+       RETURN-SORT-RECORD.
+           RETURN SORT-WORK
+               AT END MOVE 'Y' TO LASTSORT
+           END-RETURN.
+
+       READ-CKPT-RECORD.
+           READ CKPT-FILE
+               AT END MOVE 'Y' TO CKPT-EOF
+               NOT AT END
+                   MOVE CKPT-READ-COUNT   TO WS-RESTART-COUNT
+                   MOVE CKPT-LAST-KEY     TO WS-RESTART-KEY
+                   MOVE CKPT-SUM-BAL      TO WS-SUM-BAL
+                   MOVE CKPT-PASS-COUNT   TO WS-PASS-COUNT
+                   MOVE CKPT-REJECT-COUNT TO WS-REJECT-COUNT
+                   MOVE CKPT-CLOSED-COUNT TO WS-CLOSED-COUNT
+           END-READ.
+
+      ****************************************************************
+      *  A040-WRITE-TRAILER WRITES THE CONTROL TOTALS SO THE BALANCING*
+      *  TEAM CAN RECONCILE THE REPORT AGAINST THE SOURCE EXTRACT     *
+      ****************************************************************
+       A040-WRITE-TRAILER.
+           MOVE SPACES TO PRT-REC-OUT.
+           WRITE PRT-REC-OUT FROM HEADER-3.
+           MOVE PGM-COUNT TO TRL-READ-COUNT.
+           WRITE PRT-REC-OUT FROM TRAILER-1.
+           MOVE WS-PASS-COUNT TO TRL-PASS-COUNT.
+           WRITE PRT-REC-OUT FROM TRAILER-2.
+           MOVE WS-SUM-BAL TO TRL-SUM-BAL.
+           WRITE PRT-REC-OUT FROM TRAILER-3.
+           MOVE WS-REJECT-COUNT TO TRL-REJECT-COUNT.
+           WRITE PRT-REC-OUT FROM TRAILER-4.
+           MOVE WS-CLOSED-COUNT TO TRL-CLOSED-COUNT.
+           WRITE PRT-REC-OUT FROM TRAILER-5.
+
+      ****************************************************************
+      *  FATAL-STOP ABANDONS THE RUN WHEN CUSTRECS CANNOT BE OPENED   *
+      *  RATHER THAN LETTING THE JOB FALL THROUGH TO AN EMPTY REPORT  *
+      ****************************************************************
+       FATAL-STOP.
+           CLOSE PRT-OUT.
+           CLOSE REJECT-OUT.
+           CLOSE XTR-OUT.
+           STOP RUN.
+
